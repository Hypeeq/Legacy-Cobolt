@@ -5,135 +5,1206 @@
        environment division.
        input-output section.
        file-control.
-           select input-file assign to dynamic-file
+           select input-file assign to dynamic dynamic-file
+               organization is line sequential
+               file status is ws-input-status.
+
+           select report-file assign to dynamic ws-report-file
+               organization is line sequential.
+
+           select reject-file assign to dynamic ws-reject-file
+               organization is line sequential
+               file status is ws-reject-status.
+
+           select work-file assign to dynamic ws-work-file
+               organization is line sequential
+               file status is ws-work-status.
+
+           select work-trunc-file assign to "statmeasure.wtt"
                organization is line sequential.
 
+           select sorted-file assign to dynamic ws-sorted-file
+               organization is line sequential.
+
+           select sort-work assign to "sortwk1".
+
+           select control-file assign to dynamic ws-control-file
+               organization is line sequential
+               file status is ws-control-status.
+
+           select checkpoint-file assign to dynamic ws-checkpoint-file
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
+           select audit-log-file assign to dynamic ws-audit-log-file
+               organization is line sequential
+               file status is ws-audit-log-status.
+
        data division.
        file section.
        fd  input-file.
        01  file-record.
            02 file-x         pic 9(6)v9(2).
+           02 file-group-code pic x(4).
+
+       fd  control-file.
+       01  control-line      pic x(50).
+
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           02 cp-filename           pic x(50).
+           02 cp-record-no          pic 9(8).
+           02 cp-n                  pic 9(8).
+           02 cp-sum-of-x           pic 9(14)v9(2).
+           02 cp-sum-of-log-x       pic 9(14)v9(6).
+           02 cp-sum-of-reciprocal  pic 9(14)v9(6).
+           02 cp-sum-of-x-squares   pic 9(14)v9(2).
+           02 cp-reject-count       pic 9(8).
+
+       fd  report-file.
+       01  report-line       pic x(80).
+
+       fd  reject-file.
+       01  reject-line       pic x(140).
+
+       fd  audit-log-file.
+       01  audit-line        pic x(160).
+
+       fd  work-file.
+       01  work-value        pic 9(6)v9(2).
+
+       fd  work-trunc-file.
+       01  work-trunc-value  pic 9(6)v9(2).
+
+       fd  sorted-file.
+       01  sorted-value      pic 9(6)v9(2).
+
+       sd  sort-work.
+       01  sort-record.
+           02 sort-value     pic 9(6)v9(2).
 
        working-storage section.
        77  dynamic-file        pic x(50).
-       77  sum-of-x            pic 9(10)v9(2) value zeros.
-       77  sum-of-x-sqr        pic 9(14)v9(2) value zeros.
+       77  ws-report-file      pic x(50) value "statmeasure.rpt".
+       77  ws-reject-file      pic x(50) value "statmeasure.rej".
+       77  ws-work-file        pic x(50) value "statmeasure.wrk".
+       77  ws-sorted-file      pic x(50) value "statmeasure.srt".
+       77  ws-control-file     pic x(50) value "statmeasure.ctl".
+       77  ws-control-status   pic xx value spaces.
+       77  ws-reject-status    pic xx value spaces.
+       77  ws-work-status      pic xx value spaces.
+       77  ws-input-status     pic xx value spaces.
+       77  ws-work-copy-i      pic 9(8) value zeros.
+
+       *> multi-file batch mode (req 006)
+       77  ws-filelist-override pic x(50) value spaces.
+       77  ws-batch-mode         pic x value 'n'.
+       77  ws-batch-file-count   pic 9(4) value zeros.
+       77  ws-batch-idx          pic 9(4) value zeros.
+       77  ws-batch-files-dropped pic 9(4) value zeros.
+       77  fmt-batch-files-dropped pic zzz9.
+       01  ws-batch-file-table.
+           02 ws-batch-files     pic x(50) occurs 200 times.
+       01  ws-batch-result-table.
+           02 ws-batch-result occurs 200 times.
+              03 br-filename          pic x(50).
+              03 br-n                 pic 9(8).
+              03 br-sum               pic 9(14)v9(2).
+              03 br-mean              pic 9(10)v9(2).
+              03 br-geometric-mean    pic 9(10)v9(2).
+              03 br-harmonic-mean     pic 9(10)v9(2).
+              03 br-std-deviation     pic 9(10)v9(2).
+              03 br-root-mean-sq      pic 9(10)v9(2).
+       77  fmt-br-n                pic zzzzzzz9.
+       77  fmt-br-sum              pic zzzzzzzzzzzzz9.99.
+       77  fmt-br-mean             pic zzzz9.99.
+       77  fmt-br-geometric-mean   pic zzzz9.99.
+       77  fmt-br-harmonic-mean    pic zzzz9.99.
+       77  fmt-br-std-deviation    pic zzzz9.99.
+       77  fmt-br-root-mean-sq     pic zzzz9.99.
+
+       *> checkpoint / restart (req 005)
+       77  ws-checkpoint-file     pic x(50) value "statmeasure.ckp".
+       77  ws-checkpoint-status   pic xx value spaces.
+       77  ws-checkpoint-interval pic 9(8) value 500.
+       77  ws-checkpoint-resumed  pic x value 'n'.
+       77  ws-checkpoint-written  pic x value 'n'.
+       77  ws-skip-i              pic 9(8) value zeros.
+       77  fmt-resumed-from       pic zzzzzzz9.
+
+       *> run-history audit log (req 007)
+       77  ws-audit-log-file      pic x(50) value "statmeasure.log".
+       77  ws-audit-log-status    pic xx.
+       01  ws-current-time.
+           02 ws-ct-hour          pic 9(2).
+           02 ws-ct-minute        pic 9(2).
+           02 ws-ct-second        pic 9(2).
+           02 ws-ct-hundredths    pic 9(2).
+       77  ws-audit-timestamp     pic x(19).
+
+       *> per-group control break (req 008)
+       77  ws-group-code           pic x(4).
+       77  ws-group-count          pic 9(4) value zeros.
+       77  ws-group-idx            pic 9(4).
+       77  ws-group-found          pic x value 'n'.
+       77  ws-group-drop-count     pic 9(8) value zeros.
+       77  fmt-group-drop-count    pic zzzzzzz9.
+       01  ws-group-table.
+           02 ws-group-entry occurs 50 times.
+              03 wg-code           pic x(4).
+              03 wg-n              pic 9(8).
+              03 wg-sum-of-x       pic 9(14)v9(2).
+              03 wg-sum-of-x-sqr   pic 9(14)v9(2).
+       77  ws-group-mean           pic 9(10)v9(2).
+       77  ws-group-variance       pic 9(14)v9(4).
+       77  ws-group-std-deviation  pic 9(10)v9(2).
+       77  fmt-group-code          pic x(4).
+       77  fmt-group-n             pic zzzzzzz9.
+       77  fmt-group-mean          pic zzzz9.99.
+       77  fmt-group-std-deviation pic zzzz9.99.
+
+       *> frequency histogram (req 009)
+       77  ws-num-buckets          pic 9(2) value 10.
+       77  ws-bucket-width         pic 9(6)v9(4) value zeros.
+       77  ws-bucket-synthetic     pic x value 'n'.
+       77  ws-bucket-idx           pic 9(2).
+       01  ws-histogram-table.
+           02 ws-histogram-bucket occurs 10 times.
+              03 hb-count          pic 9(8).
+       77  ws-bucket-low           pic 9(6)v9(2).
+       77  ws-bucket-offset        pic 9(2).
+       77  ws-bucket-high          pic 9(6)v9(2).
+       77  ws-bar-len              pic 9(4).
+       77  ws-bar-i                pic 9(4).
+       77  ws-bar                  pic x(50).
+       77  fmt-bucket-low          pic zzzz9.99.
+       77  fmt-bucket-high         pic zzzz9.99.
+       77  fmt-bucket-count        pic zzzzzzz9.
+
+       *> input validation
+       77  ws-input-record-no  pic 9(8) value zeros.
+       77  ws-reject-count     pic 9(8) value zeros.
+       77  ws-valid-record     pic x value 'y'.
+       77  ws-reject-reason    pic x(30) value spaces.
+       77  fmt-input-record-no pic zzzzzzz9.
+       77  fmt-reject-count    pic zzzzzzz9.
+
+       *> report paging control
+       77  ws-run-date         pic x(10).
+       77  ws-page-no          pic 9(4) value zeros.
+       77  ws-line-no          pic 9(3) value zeros.
+       77  ws-lines-per-page   pic 9(3) value 50.
+       77  ws-detail-count     pic 9(8) value zeros.
+       77  fmt-page-no         pic zzz9.
+       77  fmt-detail-count    pic zzzzzzz9.
+
+       01  ws-current-date.
+           02 ws-cd-year       pic 9(4).
+           02 ws-cd-month      pic 9(2).
+           02 ws-cd-day        pic 9(2).
+       77  sum-of-x            pic 9(14)v9(2) value zeros.
        77  sum-of-log-x        pic 9(14)v9(6) value zeros.
        77  sum-of-reciprocal   pic 9(14)v9(6) value zeros.
        77  product-of-x        pic 9(14)v9(6) value 1.
-       77  n                   pic 9(4) value zeros.
+       77  n                   pic 9(8) value zeros.
        77  mean                pic 9(10)v9(2) value zeros.
+       77  variance            pic 9(14)v9(4) value zeros.
+       77  ws-avg-x-sqr        pic 9(14)v9(4) value zeros.
+       77  ws-mean-sqr         pic 9(14)v9(4) value zeros.
        77  std-deviation       pic 9(10)v9(2) value zeros.
        77  geometric-mean      pic 9(10)v9(2) value zeros.
        77  harmonic-mean       pic 9(10)v9(2) value zeros.
        77  root-mean-square    pic 9(10)v9(2) value zeros.
-       77  temp-mean           pic 9(10)v9(2) value zeros.
        77  sum-of-x-squares    pic 9(14)v9(2) value zeros.
        77  temp-in-x           pic 9(6)v9(2) value zeros.
        77  in-x                pic 9(6)v9(2) value zeros.
-       77  i                   pic 9(4) value zeros.
+       77  i                   pic 9(8) value zeros.
        77  ws-end-of-file      pic x value 'n'.
 
        *> output formatting variables
-       77  fmt-sum             pic zzzz9.99.
+       77  fmt-sum             pic zzzzzzzzzzzzz9.99.
        77  fmt-mean            pic zzzz9.99.
        77  fmt-geometric-mean  pic zzzz9.99.
        77  fmt-harmonic-mean   pic zzzz9.99.
        77  fmt-std-deviation   pic zzzz9.99.
        77  fmt-root-mean-sq    pic zzzz9.99.
 
-       01  x                   pic 9(6)v9(2) occurs 1000 times.
+       *> median / mode / min / max / quartiles (req 003)
+       77  min-value           pic 9(6)v9(2) value zeros.
+       77  max-value           pic 9(6)v9(2) value zeros.
+       77  median              pic 9(6)v9(2) value zeros.
+       77  mode-value          pic 9(6)v9(2) value zeros.
+       77  quartile-1          pic 9(6)v9(2) value zeros.
+       77  quartile-3          pic 9(6)v9(2) value zeros.
+       77  ws-rank             pic 9(8) value zeros.
+       77  ws-median-pos-1     pic 9(8) value zeros.
+       77  ws-median-pos-2     pic 9(8) value zeros.
+       77  ws-q1-pos           pic 9(8) value zeros.
+       77  ws-q3-pos           pic 9(8) value zeros.
+       77  ws-median-sum       pic 9(7)v9(2) value zeros.
+       77  ws-cur-value        pic 9(6)v9(2) value zeros.
+       77  ws-cur-count        pic 9(8) value zeros.
+       77  ws-best-count       pic 9(8) value zeros.
+       77  ws-first-value-seen pic x value 'n'.
+       77  fmt-min-value       pic zzzz9.99.
+       77  fmt-max-value       pic zzzz9.99.
+       77  fmt-median          pic zzzz9.99.
+       77  fmt-mode-value      pic zzzz9.99.
+       77  fmt-quartile-1      pic zzzz9.99.
+       77  fmt-quartile-3      pic zzzz9.99.
 
        procedure division.
        main-logic.
            display "******************************************"
            display "*        statistical measure tool        *"
            display "******************************************"
-           display "enter the input file name: "
-           accept dynamic-file
 
-           open input input-file
+           accept ws-current-date from date yyyymmdd
+           string ws-cd-year "-" ws-cd-month "-" ws-cd-day
+               into ws-run-date
 
-           display "******************************************"
-           display "*          mean and standard dev         *"
-           display "******************************************"
-           display " data values"
+           *> req 004's PARM/env tier outranks req 006's control-file
+           *> filelist - only fall through to batch-file detection when
+           *> the operator/job step didn't name a file explicitly.
+           perform check-explicit-filename
+
+           if dynamic-file not = spaces
+               open output report-file
+               perform run-pipeline-for-file
+               close report-file
+           else
+               perform determine-batch-mode
+
+               if ws-batch-mode = 'y'
+                   perform run-batch-mode
+               else
+                   if ws-batch-file-count >= 1
+                       move ws-batch-files(1) to dynamic-file
+                   else
+                       perform resolve-input-filename
+                   end-if
+                   open output report-file
+                   perform run-pipeline-for-file
+                   close report-file
+               end-if
+           end-if
+
+           stop run.
 
+       run-batch-mode.
+           open output report-file
+           perform varying ws-batch-idx from 1 by 1
+                   until ws-batch-idx > ws-batch-file-count
+               move ws-batch-files(ws-batch-idx) to dynamic-file
+               perform run-pipeline-for-file
+               perform capture-batch-result
+           end-perform
+           perform print-consolidated-summary
+           close report-file.
+
+       run-pipeline-for-file.
            move zero to sum-of-x
-           move zero to sum-of-x-sqr
            move zero to sum-of-log-x
            move zero to sum-of-reciprocal
            move zero to sum-of-x-squares
            move 1 to product-of-x
            move zero to n
+           move zero to ws-input-record-no
+           move zero to ws-reject-count
+           move 'n' to ws-end-of-file
+           move zero to ws-group-count
+           move zero to ws-group-drop-count
+           move 'n' to ws-checkpoint-written
 
-           perform input-loop until ws-end-of-file = 'y'
+           perform check-for-checkpoint
 
-           perform compute-mean
-           move mean to temp-mean
-           perform compute-std-deviation
-           perform compute-geometric-mean
-           perform compute-harmonic-mean
-           perform compute-root-mean-square
+           open input input-file
+           if ws-input-status not = "00"
+               *> unlike every other dynamically-assigned file here,
+               *> input-file previously had no file status clause, so
+               *> a missing/mistyped name in a batch list was a fatal
+               *> runtime abend - exactly the "one bad file kills the
+               *> whole comparison" problem req 006 exists to avoid.
+               *> Log it and skip just this file instead.
+               perform print-report-header
+               move spaces to report-line
+               write report-line
+               move "  *** input file could not be opened - skipped ***"
+                   to report-line
+               write report-line
+               add 2 to ws-line-no
+               display "warning: could not open " dynamic-file
+                   " - skipping"
+               *> compute-mean et al. (and capture-batch-result, for a
+               *> batch run) are skipped along with the rest of this
+               *> file's pipeline below - zero them explicitly so a
+               *> skipped file doesn't report the previous file's
+               *> leftover figures instead of its own (zero) ones.
+               move zero to mean
+               move zero to std-deviation
+               move zero to geometric-mean
+               move zero to harmonic-mean
+               move zero to root-mean-square
+           else
+               if ws-checkpoint-resumed = 'y'
+                   *> a crash between the last checkpoint write and the
+                   *> next one leaves work-file holding records beyond
+                   *> what the checkpoint accounted for - truncate back
+                   *> to the checkpointed count before resuming, or
+                   *> those records get duplicated by the records this
+                   *> run is about to re-process and re-append.
+                   perform truncate-work-file
+                   *> OPEN EXTEND abends if the work-file the checkpoint
+                   *> expects isn't actually there - fall back to OUTPUT
+                   *> the same way write-audit-log-entry already does for
+                   *> audit-log-file, rather than hard-crash the restart.
+                   open extend work-file
+                   if ws-work-status not = "00"
+                       open output work-file
+                   end-if
+                   perform skip-already-processed
+               else
+                   open output work-file
+               end-if
+               *> reject-file accrues across a whole batch run (or a
+               *> resumed single run) instead of being wiped per file, so
+               *> nothing in the reject trail is lost.
+               if ws-checkpoint-resumed = 'y' or
+                       (ws-batch-mode = 'y' and ws-batch-idx > 1)
+                   open extend reject-file
+                   if ws-reject-status not = "00"
+                       open output reject-file
+                   end-if
+               else
+                   open output reject-file
+               end-if
+               perform print-report-header
 
-           *> format values for output
-           move sum-of-x to fmt-sum
-           move mean to fmt-mean
-           move geometric-mean to fmt-geometric-mean
-           move harmonic-mean to fmt-harmonic-mean
-           move std-deviation to fmt-std-deviation
-           move root-mean-square to fmt-root-mean-sq
+               perform input-loop until ws-end-of-file = 'y'
 
-           display "******************************************"
-           display "*              results                   *"
-           display "******************************************"
-           display " sum          = ", fmt-sum
-           display " mean         = ", fmt-mean
-           display " geometric mean = ", fmt-geometric-mean
-           display " harmonic mean  = ", fmt-harmonic-mean
-           display " standard dev   = ", fmt-std-deviation
-           display " root mean sq   = ", fmt-root-mean-sq
-           display "******************************************"
+               close input-file
+               close work-file
 
-           close input-file
-           stop run.
+               *> only delete the checkpoint if it's the one this run owns
+               *> (resumed from it, or wrote it mid-run) - a stale checkpoint
+               *> left behind for a different file in the batch list must
+               *> survive so that file can still resume from it later. The
+               *> delete call sets RETURN-CODE to its own status, which must
+               *> not be allowed to leak out as this program's exit status.
+               if ws-checkpoint-resumed = 'y' or ws-checkpoint-written = 'y'
+                   call "CBL_DELETE_FILE" using ws-checkpoint-file
+                   move zero to return-code
+               end-if
+
+               perform compute-mean
+               perform compute-std-deviation
+               perform compute-geometric-mean
+               perform compute-harmonic-mean
+               perform compute-root-mean-square
+               perform compute-distribution-stats
+               perform compute-histogram
+
+               *> format values for output
+               move sum-of-x to fmt-sum
+               move mean to fmt-mean
+               move geometric-mean to fmt-geometric-mean
+               move harmonic-mean to fmt-harmonic-mean
+               move std-deviation to fmt-std-deviation
+               move root-mean-square to fmt-root-mean-sq
+               move min-value to fmt-min-value
+               move max-value to fmt-max-value
+               move median to fmt-median
+               move mode-value to fmt-mode-value
+               move quartile-1 to fmt-quartile-1
+               move quartile-3 to fmt-quartile-3
+
+               perform print-results
+               perform print-group-breakdown
+               perform print-histogram
+               perform write-audit-log-entry
+
+               close reject-file
+           end-if.
+
+       truncate-work-file.
+           *> work-file holds exactly one line per valid record, written
+           *> in lockstep with n (see process-data) - so n, already
+           *> restored from the checkpoint's cp-n by check-for-checkpoint,
+           *> is also the number of work-file lines that were valid as
+           *> of that checkpoint. Copy only that many lines through a
+           *> scratch file, then replace work-file with the scratch
+           *> copy, so OPEN EXTEND below only ever appends records this
+           *> run is about to (re)process - never records already there
+           *> from past the last checkpoint.
+           move zero to ws-work-copy-i
+           open input work-file
+           if ws-work-status = "00"
+               open output work-trunc-file
+               perform varying ws-work-copy-i from 1 by 1
+                       until ws-work-copy-i > n
+                   read work-file
+                       at end
+                           exit perform
+                       not at end
+                           move work-value to work-trunc-value
+                           write work-trunc-value
+                   end-read
+               end-perform
+               close work-trunc-file
+               close work-file
+               call "CBL_DELETE_FILE" using ws-work-file
+               move zero to return-code
+               open output work-file
+               open input work-trunc-file
+               move 'n' to ws-end-of-file
+               perform until ws-end-of-file = 'y'
+                   read work-trunc-file
+                       at end
+                           move 'y' to ws-end-of-file
+                       not at end
+                           move work-trunc-value to work-value
+                           write work-value
+                   end-read
+               end-perform
+               move 'n' to ws-end-of-file
+               close work-file
+               close work-trunc-file
+               call "CBL_DELETE_FILE" using "statmeasure.wtt"
+               move zero to return-code
+           end-if.
+
+       determine-batch-mode.
+           *> a filename list - either STATMEASURE_FILELIST or a
+           *> multi-line control file - means a batch run across all
+           *> of them with one consolidated summary at the end; a
+           *> single-line list is just the req 004 single-file case.
+           move zero to ws-batch-file-count
+           move 'n' to ws-batch-mode
+           move spaces to ws-filelist-override
+           accept ws-filelist-override from environment
+               "STATMEASURE_FILELIST"
+           if ws-filelist-override not = spaces
+               move ws-filelist-override to ws-control-file
+               perform load-batch-file-list
+               move "statmeasure.ctl" to ws-control-file
+           else
+               perform load-batch-file-list
+           end-if
+           if ws-batch-file-count > 1
+               move 'y' to ws-batch-mode
+           end-if.
+
+       load-batch-file-list.
+           move zero to ws-batch-files-dropped
+           open input control-file
+           if ws-control-status = "00"
+               perform until ws-control-status not = "00"
+                   read control-file
+                       at end
+                           move "10" to ws-control-status
+                       not at end
+                           if control-line not = spaces
+                               if ws-batch-file-count < 200
+                                   add 1 to ws-batch-file-count
+                                   move control-line to
+                                       ws-batch-files(ws-batch-file-count)
+                               else
+                                   add 1 to ws-batch-files-dropped
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+               close control-file
+           end-if
+           if ws-batch-files-dropped > 0
+               move ws-batch-files-dropped to fmt-batch-files-dropped
+               display "warning: " fmt-batch-files-dropped
+                   " filename(s) past the 200-file batch limit were "
+                   "ignored"
+           end-if.
+
+       capture-batch-result.
+           move dynamic-file to br-filename(ws-batch-idx)
+           move n to br-n(ws-batch-idx)
+           move sum-of-x to br-sum(ws-batch-idx)
+           move mean to br-mean(ws-batch-idx)
+           move geometric-mean to br-geometric-mean(ws-batch-idx)
+           move harmonic-mean to br-harmonic-mean(ws-batch-idx)
+           move std-deviation to br-std-deviation(ws-batch-idx)
+           move root-mean-square to br-root-mean-sq(ws-batch-idx).
+
+       print-consolidated-summary.
+           move "(all batch files)" to dynamic-file
+           perform print-report-header
+           move spaces to report-line
+           write report-line
+           move "      consolidated multi-file summary" to report-line
+           write report-line
+           move "  --------------------------------------------" to
+               report-line
+           write report-line
+           move spaces to report-line
+           move "  file                   n    mean    std-dev" to
+               report-line
+           write report-line
+           perform varying ws-batch-idx from 1 by 1
+                   until ws-batch-idx > ws-batch-file-count
+               perform check-page-break
+               move br-n(ws-batch-idx) to fmt-br-n
+               move br-mean(ws-batch-idx) to fmt-br-mean
+               move br-std-deviation(ws-batch-idx) to
+                   fmt-br-std-deviation
+               move spaces to report-line
+               string br-filename(ws-batch-idx)(1:50) fmt-br-n
+                   "  " fmt-br-mean "  " fmt-br-std-deviation
+                   into report-line
+               write report-line
+               add 1 to ws-line-no
+           end-perform.
+
+       resolve-input-filename.
+           *> unattended/batch priority: command-line PARM, then an
+           *> environment variable, then a control file dropped in the
+           *> run directory - only fall back to an operator prompt when
+           *> none of those supplied a filename, so this still works
+           *> from an attended terminal too.
+           perform check-explicit-filename
+           if dynamic-file = spaces
+               perform read-control-file
+           end-if
+           if dynamic-file = spaces
+               display "enter the input file name: "
+               accept dynamic-file
+           end-if.
+
+       check-explicit-filename.
+           move spaces to dynamic-file
+           accept dynamic-file from command-line
+           if dynamic-file = spaces
+               accept dynamic-file from environment "STATMEASURE_INPUT"
+           end-if.
+
+       read-control-file.
+           open input control-file
+           if ws-control-status = "00"
+               read control-file
+                   at end
+                       continue
+                   not at end
+                       move control-line to dynamic-file
+               end-read
+               close control-file
+           end-if.
+
+       check-for-checkpoint.
+           move 'n' to ws-checkpoint-resumed
+           open input checkpoint-file
+           if ws-checkpoint-status = "00"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       if cp-filename = dynamic-file
+                           move cp-record-no to ws-input-record-no
+                           move cp-n to n
+                           move cp-sum-of-x to sum-of-x
+                           move cp-sum-of-log-x to sum-of-log-x
+                           move cp-sum-of-reciprocal to sum-of-reciprocal
+                           move cp-sum-of-x-squares to sum-of-x-squares
+                           move cp-reject-count to ws-reject-count
+                           move 'y' to ws-checkpoint-resumed
+                       end-if
+               end-read
+               close checkpoint-file
+           end-if.
+
+       skip-already-processed.
+           move ws-input-record-no to fmt-resumed-from
+           display "resuming " dynamic-file
+               " from record " fmt-resumed-from
+           perform varying ws-skip-i from 1 by 1
+                   until ws-skip-i > ws-input-record-no
+               read input-file
+                   at end
+                       move 'y' to ws-end-of-file
+               end-read
+           end-perform.
+
+       write-checkpoint.
+           move dynamic-file to cp-filename
+           move ws-input-record-no to cp-record-no
+           move n to cp-n
+           move sum-of-x to cp-sum-of-x
+           move sum-of-log-x to cp-sum-of-log-x
+           move sum-of-reciprocal to cp-sum-of-reciprocal
+           move sum-of-x-squares to cp-sum-of-x-squares
+           move ws-reject-count to cp-reject-count
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file
+           move 'y' to ws-checkpoint-written.
 
        input-loop.
            read input-file
-               at end 
+               at end
                    move 'y' to ws-end-of-file
                not at end
+                   add 1 to ws-input-record-no
                    move file-x to in-x
-                   perform process-data
+                   perform validate-input-record
+                   if ws-valid-record = 'y'
+                       perform process-data
+                   else
+                       perform write-reject-record
+                   end-if
            end-read.
 
+       validate-input-record.
+           *> file-x/in-x are unsigned PIC 9(6)V9(2), so a literal
+           *> negative value (e.g. "-0000500") never reaches the
+           *> in-x <= 0 test below - the minus sign makes it fail
+           *> IS NOT NUMERIC first, so negatives are rejected too, just
+           *> under the "non-numeric value" reason. That leaves exactly
+           *> zero as the only input the <= 0 branch below can ever
+           *> catch.
+           move 'y' to ws-valid-record
+           move spaces to ws-reject-reason
+           if in-x is not numeric
+               move 'n' to ws-valid-record
+               move "non-numeric value" to ws-reject-reason
+           else
+               if in-x <= 0
+                   move 'n' to ws-valid-record
+                   move "zero value" to ws-reject-reason
+               end-if
+           end-if.
+
+       write-reject-record.
+           add 1 to ws-reject-count
+           move spaces to reject-line
+           move ws-input-record-no to fmt-input-record-no
+           *> reject-file accrues across an entire batch run (req 006)
+           *> and ws-input-record-no resets for each file, so the
+           *> record number alone is ambiguous about which file it
+           *> came from - carry the filename too.
+           string "file=" dynamic-file(1:50)
+               "  record " fmt-input-record-no
+               "  value=" file-record
+               "  reason=" ws-reject-reason
+               into reject-line
+           write reject-line.
+
        process-data.
            compute temp-in-x = in-x
            add 1 to n
-           move temp-in-x to x(n)
-           add x(n) to sum-of-x
-           compute sum-of-x-squares rounded = sum-of-x-squares + (x(n) ** 2)
-           compute sum-of-reciprocal rounded = sum-of-reciprocal + (1 / x(n))
-           compute sum-of-log-x rounded = sum-of-log-x + function log10(x(n))
-           move x(n) to fmt-sum
-           display fmt-sum.
+           add temp-in-x to sum-of-x
+           compute sum-of-x-squares rounded =
+               sum-of-x-squares + (temp-in-x ** 2)
+           compute sum-of-reciprocal rounded =
+               sum-of-reciprocal + (1 / temp-in-x)
+           compute sum-of-log-x rounded =
+               sum-of-log-x + function log10(temp-in-x)
+           move temp-in-x to work-value
+           write work-value
+           move temp-in-x to fmt-sum
+           perform print-detail-line
+           perform accumulate-group-stats
+           if function mod(n, ws-checkpoint-interval) = 0
+               perform write-checkpoint
+           end-if.
+
+       accumulate-group-stats.
+           move file-group-code to ws-group-code
+           if ws-group-code = spaces
+               move "ALL " to ws-group-code
+           end-if
+           move 'n' to ws-group-found
+           perform varying ws-group-idx from 1 by 1
+                   until ws-group-idx > ws-group-count
+               if wg-code(ws-group-idx) = ws-group-code
+                   move 'y' to ws-group-found
+                   exit perform
+               end-if
+           end-perform
+           if ws-group-found = 'n' and ws-group-count < 50
+               add 1 to ws-group-count
+               move ws-group-count to ws-group-idx
+               move ws-group-code to wg-code(ws-group-idx)
+               move zero to wg-n(ws-group-idx)
+               move zero to wg-sum-of-x(ws-group-idx)
+               move zero to wg-sum-of-x-sqr(ws-group-idx)
+               move 'y' to ws-group-found
+           end-if
+           if ws-group-found = 'y'
+               add 1 to wg-n(ws-group-idx)
+               add temp-in-x to wg-sum-of-x(ws-group-idx)
+               compute wg-sum-of-x-sqr(ws-group-idx) rounded =
+                   wg-sum-of-x-sqr(ws-group-idx) + (temp-in-x ** 2)
+           else
+               *> more than 50 distinct group codes in this file - the
+               *> record still counts toward the grand totals, it's
+               *> just not attributable to any one group; counted so
+               *> print-group-breakdown can flag it instead of the
+               *> breakdown silently looking complete.
+               add 1 to ws-group-drop-count
+           end-if.
+
+       print-report-header.
+           add 1 to ws-page-no
+           move zero to ws-line-no
+           move spaces to report-line
+           write report-line
+           move spaces to report-line
+           string "statistical measure tool - run date: " ws-run-date
+               into report-line
+           write report-line
+           move spaces to report-line
+           string "input file: " dynamic-file
+               into report-line
+           write report-line
+           move spaces to report-line
+           move ws-page-no to fmt-page-no
+           string "page: " fmt-page-no into report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+           move "  line    data value" to report-line
+           write report-line
+           move "  ----    ----------" to report-line
+           write report-line
+           add 7 to ws-line-no.
+
+       check-page-break.
+           if ws-line-no >= ws-lines-per-page
+               perform print-report-header
+           end-if.
+
+       print-detail-line.
+           add 1 to ws-detail-count
+           perform check-page-break
+           move spaces to report-line
+           move ws-detail-count to fmt-detail-count
+           string fmt-detail-count "    " fmt-sum into report-line
+           write report-line
+           add 1 to ws-line-no.
+
+       print-results.
+           perform print-report-header
+           move spaces to report-line
+           write report-line
+           move "           results" to report-line
+           write report-line
+           move "  ----------------------------------" to report-line
+           write report-line
+
+           if n = 0
+               move spaces to report-line
+               write report-line
+               move "  *** no valid records - figures below are zero ***"
+                   to report-line
+               write report-line
+           end-if
+
+           move spaces to report-line
+           string " sum             = " fmt-sum into report-line
+           write report-line
+           move spaces to report-line
+           string " mean            = " fmt-mean into report-line
+           write report-line
+           move spaces to report-line
+           string " geometric mean  = " fmt-geometric-mean into report-line
+           write report-line
+           move spaces to report-line
+           string " harmonic mean   = " fmt-harmonic-mean into report-line
+           write report-line
+           move spaces to report-line
+           string " standard dev    = " fmt-std-deviation into report-line
+           write report-line
+           move spaces to report-line
+           string " root mean sq    = " fmt-root-mean-sq into report-line
+           write report-line
+           move spaces to report-line
+           string " minimum         = " fmt-min-value into report-line
+           write report-line
+           move spaces to report-line
+           string " maximum         = " fmt-max-value into report-line
+           write report-line
+           move spaces to report-line
+           string " median          = " fmt-median into report-line
+           write report-line
+           move spaces to report-line
+           string " mode            = " fmt-mode-value into report-line
+           write report-line
+           move spaces to report-line
+           string " quartile 1 (25%)= " fmt-quartile-1 into report-line
+           write report-line
+           move spaces to report-line
+           string " quartile 3 (75%)= " fmt-quartile-3 into report-line
+           write report-line
+           move spaces to report-line
+           move n to fmt-detail-count
+           string " records read    = " fmt-detail-count into report-line
+           write report-line
+           move spaces to report-line
+           move ws-reject-count to fmt-reject-count
+           string " records rejected= " fmt-reject-count
+               "  (see " ws-reject-file ")" into report-line
+           write report-line.
+
+       print-group-breakdown.
+           if ws-group-drop-count > 0
+               perform check-page-break
+               move ws-group-drop-count to fmt-group-drop-count
+               move spaces to report-line
+               string "  *** warning: " fmt-group-drop-count
+                   " record(s) fell outside the 50 distinct group" into
+                   report-line
+               write report-line
+               move "      codes tracked per run - counted in the" to
+                   report-line
+               write report-line
+               move "      grand totals but not in any group below ***"
+                   to report-line
+               write report-line
+               add 3 to ws-line-no
+           end-if
+           *> the group table (unlike the grand-total accumulators) is
+           *> not carried through a checkpoint, so after a resume it
+           *> only reflects records seen since the restart point -
+           *> say so plainly rather than print a breakdown (complete
+           *> or not) that silently omits the pre-resume records.
+           if ws-checkpoint-resumed = 'y'
+               perform check-page-break
+               move spaces to report-line
+               write report-line
+               move "  *** per-group breakdown omitted - this run" to
+                   report-line
+               write report-line
+               move "      resumed from a checkpoint, so group totals" to
+                   report-line
+               write report-line
+               move "      from before the resume point are not" to
+                   report-line
+               write report-line
+               move "      available ***" to report-line
+               write report-line
+           else
+           if ws-group-count > 1
+               perform check-page-break
+               move spaces to report-line
+               write report-line
+               move "      per-group breakdown" to report-line
+               write report-line
+               move "  --------------------------------------------" to
+                   report-line
+               write report-line
+               move spaces to report-line
+               move "  group      n    mean    std-dev" to report-line
+               write report-line
+               perform varying ws-group-idx from 1 by 1
+                       until ws-group-idx > ws-group-count
+                   perform check-page-break
+                   move wg-code(ws-group-idx) to fmt-group-code
+                   move wg-n(ws-group-idx) to fmt-group-n
+                   compute ws-group-mean rounded =
+                       wg-sum-of-x(ws-group-idx) / wg-n(ws-group-idx)
+                   *> same combined division+exponentiation-in-one-
+                   *> COMPUTE quirk as compute-std-deviation - split
+                   *> into intermediates instead.
+                   compute ws-avg-x-sqr rounded =
+                       wg-sum-of-x-sqr(ws-group-idx) / wg-n(ws-group-idx)
+                   compute ws-mean-sqr rounded = ws-group-mean ** 2
+                   *> same unsigned-field rounding-artifact guard as
+                   *> compute-std-deviation.
+                   if ws-avg-x-sqr < ws-mean-sqr
+                       move zero to ws-group-variance
+                   else
+                       compute ws-group-variance rounded =
+                           ws-avg-x-sqr - ws-mean-sqr
+                   end-if
+                   compute ws-group-std-deviation rounded =
+                       function sqrt(ws-group-variance)
+                   move ws-group-mean to fmt-group-mean
+                   move ws-group-std-deviation to fmt-group-std-deviation
+                   move spaces to report-line
+                   string "  " fmt-group-code "  " fmt-group-n
+                       "  " fmt-group-mean "  " fmt-group-std-deviation
+                       into report-line
+                   write report-line
+                   add 1 to ws-line-no
+               end-perform
+           end-if
+           end-if.
+
+       write-audit-log-entry.
+           accept ws-current-time from time
+           string ws-run-date " " ws-ct-hour ":" ws-ct-minute ":"
+               ws-ct-second into ws-audit-timestamp
+           move n to fmt-br-n
+           move mean to fmt-br-mean
+           move std-deviation to fmt-br-std-deviation
+           move geometric-mean to fmt-br-geometric-mean
+           move harmonic-mean to fmt-br-harmonic-mean
+           move root-mean-square to fmt-br-root-mean-sq
+           move spaces to audit-line
+           string ws-audit-timestamp "  " dynamic-file(1:50)
+               "  n="         fmt-br-n
+               "  mean="      fmt-br-mean
+               "  stddev="    fmt-br-std-deviation
+               "  geomean="   fmt-br-geometric-mean
+               "  harmmean="  fmt-br-harmonic-mean
+               "  rms="       fmt-br-root-mean-sq
+               into audit-line
+           open extend audit-log-file
+           if ws-audit-log-status not = "00"
+               open output audit-log-file
+           end-if
+           write audit-line
+           close audit-log-file.
 
        compute-mean.
-           compute mean rounded = sum-of-x / n.
+           if n > 0
+               compute mean rounded = sum-of-x / n
+           else
+               move zero to mean
+           end-if.
 
        compute-std-deviation.
-           move zero to sum-of-x-sqr
-           perform calculate-std-dev varying i from 1 by 1 until i > n
-           compute std-deviation rounded = (sum-of-x-sqr / n) ** 0.5.
-
-       calculate-std-dev.
-           compute sum-of-x-sqr rounded = sum-of-x-sqr + (x(i) - temp-mean) ** 2.
+           *> variance = average of squares minus square of the average,
+           *> so the deviation no longer needs a second pass over the
+           *> individual values - sum-of-x-squares already covers any
+           *> number of input records.
+           if n > 0
+               *> cobc silently drops the "- (mean ** 2)" term when
+               *> division and exponentiation are combined with the
+               *> subtraction in a single COMPUTE - split into
+               *> intermediates (same fix as the req 009 bucket-math
+               *> quirk) rather than trust the combined expression.
+               compute ws-avg-x-sqr rounded = sum-of-x-squares / n
+               compute ws-mean-sqr rounded = mean ** 2
+               *> variance is declared unsigned, so a rounding artifact
+               *> that nudges the identity below zero (near-zero/zero
+               *> variance data) would otherwise get silently stored as
+               *> its own magnitude instead of floored at zero - check
+               *> for that before subtracting rather than after.
+               if ws-avg-x-sqr < ws-mean-sqr
+                   move zero to variance
+               else
+                   compute variance rounded = ws-avg-x-sqr - ws-mean-sqr
+               end-if
+               compute std-deviation rounded = variance ** 0.5
+           else
+               move zero to variance
+               move zero to std-deviation
+           end-if.
 
        compute-geometric-mean.
-           compute geometric-mean rounded = function exp10(sum-of-log-x / n).
+           if n > 0
+               compute geometric-mean rounded =
+                   function exp10(sum-of-log-x / n)
+           else
+               move zero to geometric-mean
+           end-if.
 
        compute-harmonic-mean.
-           compute harmonic-mean rounded = n / sum-of-reciprocal.
+           if n > 0 and sum-of-reciprocal > 0
+               compute harmonic-mean rounded = n / sum-of-reciprocal
+           else
+               move zero to harmonic-mean
+           end-if.
 
        compute-root-mean-square.
-           compute root-mean-square rounded = (sum-of-x-squares / n) ** 0.5.
+           if n > 0
+               compute root-mean-square rounded =
+                   (sum-of-x-squares / n) ** 0.5
+           else
+               move zero to root-mean-square
+           end-if.
+
+       compute-distribution-stats.
+           *> min/max/median/mode/quartiles need the values in sorted
+           *> order - the in-memory table req 001 removed is replaced
+           *> here by a work file that gets sorted on disk, so this
+           *> still scales past any fixed table size.
+           sort sort-work on ascending key sort-value
+               using work-file giving sorted-file
+
+           if n = 1
+               move 1 to ws-median-pos-1
+               move 1 to ws-median-pos-2
+           else
+               if function mod(n, 2) = 0
+                   compute ws-median-pos-1 = n / 2
+                   compute ws-median-pos-2 = ws-median-pos-1 + 1
+               else
+                   compute ws-median-pos-1 = (n + 1) / 2
+                   move ws-median-pos-1 to ws-median-pos-2
+               end-if
+           end-if
+           compute ws-q1-pos = ((n * 25) + 99) / 100
+           compute ws-q3-pos = ((n * 75) + 99) / 100
+           if ws-q1-pos < 1
+               move 1 to ws-q1-pos
+           end-if
+           if ws-q3-pos > n
+               move n to ws-q3-pos
+           end-if
+
+           move zero to ws-rank
+           move zero to ws-median-sum
+           move zero to ws-best-count
+           move zero to ws-cur-count
+           move 'n' to ws-first-value-seen
+           move 'n' to ws-end-of-file
+
+           open input sorted-file
+           perform until ws-end-of-file = 'y'
+               read sorted-file
+                   at end
+                       move 'y' to ws-end-of-file
+                   not at end
+                       add 1 to ws-rank
+                       perform evaluate-ranked-value
+               end-read
+           end-perform
+           close sorted-file
+           move 'n' to ws-end-of-file
+
+           if ws-median-pos-1 not = ws-median-pos-2
+               compute median rounded = ws-median-sum / 2
+           end-if.
+
+       evaluate-ranked-value.
+           if ws-rank = 1
+               move sorted-value to min-value
+           end-if
+           move sorted-value to max-value
+
+           if ws-rank = ws-median-pos-1 or ws-rank = ws-median-pos-2
+               add sorted-value to ws-median-sum
+               move sorted-value to median
+           end-if
+           if ws-rank = ws-q1-pos
+               move sorted-value to quartile-1
+           end-if
+           if ws-rank = ws-q3-pos
+               move sorted-value to quartile-3
+           end-if
+
+           if ws-first-value-seen = 'n'
+               move sorted-value to ws-cur-value
+               move 1 to ws-cur-count
+               move 1 to ws-best-count
+               move sorted-value to mode-value
+               move 'y' to ws-first-value-seen
+           else
+               if sorted-value = ws-cur-value
+                   add 1 to ws-cur-count
+               else
+                   move sorted-value to ws-cur-value
+                   move 1 to ws-cur-count
+               end-if
+               if ws-cur-count > ws-best-count
+                   move ws-cur-count to ws-best-count
+                   move ws-cur-value to mode-value
+               end-if
+           end-if.
+
+       compute-histogram.
+           *> reuses min-value/max-value from compute-distribution-stats,
+           *> then re-reads sorted-file once more (it's already sorted
+           *> and on disk, so this is the same no-table-needed approach
+           *> as the rank scan above) to bucket every value.
+           perform varying ws-bucket-idx from 1 by 1
+                   until ws-bucket-idx > ws-num-buckets
+               move zero to hb-count(ws-bucket-idx)
+           end-perform
+
+           if n > 0
+               move 'n' to ws-bucket-synthetic
+               compute ws-bucket-width rounded =
+                   (max-value - min-value) / ws-num-buckets
+               if ws-bucket-width = 0
+                   *> all values in a tight enough range (or identical)
+                   *> that the real width rounds to zero - substitute a
+                   *> width wide enough to bucket on, but remember that
+                   *> it's synthetic so print-histogram doesn't compute
+                   *> boundaries past max-value with it.
+                   move 1 to ws-bucket-width
+                   move 'y' to ws-bucket-synthetic
+               end-if
+
+               move 'n' to ws-end-of-file
+               open input sorted-file
+               perform until ws-end-of-file = 'y'
+                   read sorted-file
+                       at end
+                           move 'y' to ws-end-of-file
+                       not at end
+                           compute ws-bucket-idx =
+                               ((sorted-value - min-value) /
+                                   ws-bucket-width) + 1
+                           if ws-bucket-idx > ws-num-buckets
+                               move ws-num-buckets to ws-bucket-idx
+                           end-if
+                           add 1 to hb-count(ws-bucket-idx)
+                   end-read
+               end-perform
+               close sorted-file
+               move 'n' to ws-end-of-file
+           end-if.
+
+       print-histogram.
+           if n > 0
+               perform check-page-break
+               move spaces to report-line
+               write report-line
+               move "      frequency histogram" to report-line
+               write report-line
+               move "  --------------------------------------------" to
+                   report-line
+               write report-line
+               move spaces to report-line
+               move "  range                  count" to report-line
+               write report-line
+               perform varying ws-bucket-idx from 1 by 1
+                       until ws-bucket-idx > ws-num-buckets
+                   perform check-page-break
+                   compute ws-bucket-offset = ws-bucket-idx - 1
+                   compute ws-bucket-low =
+                       min-value + (ws-bucket-offset * ws-bucket-width)
+                   if ws-bucket-idx = ws-num-buckets
+                       move max-value to ws-bucket-high
+                   else
+                       compute ws-bucket-high =
+                           min-value + (ws-bucket-idx * ws-bucket-width)
+                   end-if
+                   *> the synthetic width used when the real bucket
+                   *> width rounds to zero isn't a real per-bucket
+                   *> span, so computing a low from it (as above) can
+                   *> land past max-value - cap both ends at max-value
+                   *> rather than print a low-greater-than-high range.
+                   if ws-bucket-synthetic = 'y'
+                       move max-value to ws-bucket-low
+                       move max-value to ws-bucket-high
+                   end-if
+                   move ws-bucket-low to fmt-bucket-low
+                   move ws-bucket-high to fmt-bucket-high
+                   move hb-count(ws-bucket-idx) to fmt-bucket-count
+                   move hb-count(ws-bucket-idx) to ws-bar-len
+                   if ws-bar-len > 40
+                       move 40 to ws-bar-len
+                   end-if
+                   move spaces to ws-bar
+                   perform varying ws-bar-i from 1 by 1
+                           until ws-bar-i > ws-bar-len
+                       move '*' to ws-bar(ws-bar-i:1)
+                   end-perform
+                   move spaces to report-line
+                   string "  " fmt-bucket-low "-" fmt-bucket-high
+                       "  " fmt-bucket-count "  " ws-bar
+                       into report-line
+                   write report-line
+                   add 1 to ws-line-no
+               end-perform
+           end-if.
